@@ -0,0 +1,8 @@
+      *> copybook: layout do checkpoint do loop de sorteios (CHECKPOINT.DAT)
+      *> permite retomar um lote interrompido a partir da ultima tentativa.
+      *> so o contador de tentativas e persistido: o sorteio em si nunca
+      *> e reaproveitado entre execucoes (cada tentativa sorteia de novo),
+      *> por isso nao ha campo para guarda-lo aqui
+       01  checkpoint-rec.
+           05  chk-controle                    pic 9(09).
+           05  chk-concurso                    pic 9(06).
