@@ -0,0 +1,2 @@
+      *> copybook: layout de uma linha do relatorio impresso (RELATORIO.LST)
+       01  rel-rec                                pic x(200).
