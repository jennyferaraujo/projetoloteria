@@ -0,0 +1,3 @@
+      *> copybook: layout de uma linha do relatorio de frequencia
+      *> (FREQUENCIA.LST), gerado pelo programa "estatisticas"
+       01  freq-rel-rec                           pic x(80).
