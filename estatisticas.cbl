@@ -0,0 +1,173 @@
+      $set sourceformat"free"
+      *> divisão de identificação do programa
+       identification division.
+       program-id. "estatisticas".
+       author. "Jennyfer Aaujo".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *> divisão para configuração do ambiente
+       environment Division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+      *> declaração dos recursos externos
+       input-output Section.
+       file-control.
+           select hist-file assign to "SORTEIOS.HIST"
+               organization is line sequential
+               file status is fs-hist.
+           select freq-file assign to "FREQUENCIA.LST"
+               organization is line sequential
+               file status is fs-freq.
+       i-o-control.
+
+      *> declaração de variáveis
+       data division.
+
+      *> variáveis de arquivos
+       file Section.
+
+       FD  hist-file.
+       COPY "sorthist.cpy".
+
+       FD  freq-file.
+       COPY "freqrel.cpy".
+
+      *> variáveis de trabalho
+       working-storage section.
+
+      *> tabela em memoria com a frequencia de cada dezena (1 a 60),
+      *> apurada a partir de todos os sorteios gravados em SORTEIOS.HIST
+       01  tabela-frequencia occurs 60 times.
+           05  freq-numero                         pic 9(02).
+           05  freq-qtd                             pic 9(09).
+
+       77  ind-i                                    pic 9(02).
+       77  ind-j                                    pic 9(02).
+       77  aux-numero                               pic 9(02).
+       77  aux-qtd                                  pic 9(09).
+
+       77  fs-hist                                  pic x(02).
+       77  fs-freq                                  pic x(02).
+       77  total-sorteios                           pic 9(09).
+       77  linha-freq                               pic x(80).
+
+      *> variaveis para comunicação entre programas
+       linkage section.
+
+      *> declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+
+      *> inicilização das variáveis: uma linha por dezena de 1 a 60
+           move 0 to total-sorteios
+           perform varying ind-i from 1 by 1 until ind-i > 60
+               move ind-i to freq-numero(ind-i)
+               move 0 to freq-qtd(ind-i)
+           end-perform
+           .
+       inicializa-exit.
+           exit.
+
+
+       processamento section.
+
+           perform le-historico
+           perform ordena-frequencia
+           perform grava-relatorio-frequencia
+           .
+       processamento-exit.
+           exit.
+
+
+       le-historico section.
+
+      *> le todo o historico de sorteios e conta quantas vezes cada
+      *> dezena apareceu
+           open input hist-file
+           if fs-hist = "35"
+               display "Arquivo SORTEIOS.HIST nao encontrado"
+           else
+               perform until fs-hist = "10"
+                   read hist-file
+                       at end
+                           move "10" to fs-hist
+                       not at end
+                           add 1 to total-sorteios
+                           perform varying ind-i from 1 by 1 until ind-i > 6
+                               move hist-sorteio(ind-i) to aux-numero
+                               add 1 to freq-qtd(aux-numero)
+                           end-perform
+                   end-read
+               end-perform
+               close hist-file
+           end-if
+           .
+       le-historico-exit.
+           exit.
+
+
+       ordena-frequencia section.
+
+      *> ordena a tabela da dezena mais sorteada para a menos sorteada,
+      *> com o metodo bolha (mesmo estilo usado em repeticao-sorteio no
+      *> programa projetoloteria)
+           perform varying ind-i from 1 by 1 until ind-i > 59
+               perform varying ind-j from 1 by 1 until ind-j > 59
+                   if freq-qtd(ind-j) < freq-qtd(ind-j + 1)
+                       move freq-numero(ind-j) to aux-numero
+                       move freq-qtd(ind-j) to aux-qtd
+                       move freq-numero(ind-j + 1) to freq-numero(ind-j)
+                       move freq-qtd(ind-j + 1) to freq-qtd(ind-j)
+                       move aux-numero to freq-numero(ind-j + 1)
+                       move aux-qtd to freq-qtd(ind-j + 1)
+                   end-if
+               end-perform
+           end-perform
+           .
+       ordena-frequencia-exit.
+           exit.
+
+
+       grava-relatorio-frequencia section.
+
+           open output freq-file
+
+           move spaces to linha-freq
+           string "RELATORIO DE FREQUENCIA - SORTEIOS ANALISADOS: " delimited by size
+               total-sorteios delimited by size
+               into linha-freq
+           end-string
+           write freq-rel-rec from linha-freq
+           display linha-freq
+
+           perform varying ind-i from 1 by 1 until ind-i > 60
+               move spaces to linha-freq
+               string "DEZENA: " delimited by size
+                   freq-numero(ind-i) delimited by size
+                   " FREQUENCIA: " delimited by size
+                   freq-qtd(ind-i) delimited by size
+                   into linha-freq
+               end-string
+               write freq-rel-rec from linha-freq
+               display linha-freq
+           end-perform
+
+           close freq-file
+           .
+       grava-relatorio-frequencia-exit.
+           exit.
+
+
+       finaliza section.
+           stop run
+           .
+       finaliza-exit.
+           exit.
