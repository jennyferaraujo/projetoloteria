@@ -0,0 +1,6 @@
+      *> copybook: layout de uma cartela no arquivo de lote (APOSTAS.LOTE)
+      *> um registro por jogador, formato texto (line sequential)
+       01  lote-rec.
+           05  lote-jogador-id                 pic 9(06).
+           05  lote-qnt-numero                 pic 9(02).
+           05  lote-num occurs 10 times        pic 9(02).
