@@ -15,6 +15,26 @@
       *> declaração dos recursos externos
        input-output Section.
        file-control.
+           select apostas-file assign to "APOSTAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is aposta-chave
+               file status is fs-apostas.
+           select lote-file assign to "APOSTAS.LOTE"
+               organization is line sequential
+               file status is fs-lote.
+           select hist-file assign to "SORTEIOS.HIST"
+               organization is line sequential
+               file status is fs-hist.
+           select checkpoint-file assign to "CHECKPOINT.DAT"
+               organization is line sequential
+               file status is fs-checkpoint.
+           select relatorio-file assign to "RELATORIO.LST"
+               organization is line sequential
+               file status is fs-relatorio.
+           select oficial-file assign to "OFICIAL.DAT"
+               organization is line sequential
+               file status is fs-oficial.
        i-o-control.
 
       *> declaração de variáveis
@@ -23,6 +43,24 @@
       *> variáveis de arquivos
        file Section.
 
+       FD  apostas-file.
+       COPY "apostac.cpy".
+
+       FD  lote-file.
+       COPY "lote.cpy".
+
+       FD  hist-file.
+       COPY "sorthist.cpy".
+
+       FD  checkpoint-file.
+       COPY "checkpnt.cpy".
+
+       FD  relatorio-file.
+       COPY "relrel.cpy".
+
+       FD  oficial-file.
+       COPY "oficial.cpy".
+
       *> variáveis de trabalho
        working-storage section.
 
@@ -47,6 +85,88 @@
        77  qnt_numero                              pic 9(02).
        77  semente                                 pic 9(08).
        77  num_random                              pic 9(02)V9999.
+       77  ind-dup                                 pic 9(02).
+       77  flag-repetido                           pic x(01).
+           88  numero-repetido                     value "S".
+           88  numero-nao-repetido                 value "N".
+
+      *> variaveis de controle do arquivo indexado de apostas (APOSTAS.DAT)
+       77  fs-apostas                              pic x(02).
+       77  jogador-id-atual                        pic 9(06).
+       77  slip-id-atual                           pic 9(02).
+       77  encontrou-aposta                        pic x(01).
+           88  aposta-ja-cadastrada                value "S".
+           88  aposta-nao-cadastrada                value "N".
+
+      *> variaveis de controle do modo de execução (interativo x lote)
+       77  fs-lote                                 pic x(02).
+       77  modo-execucao                           pic 9(01).
+           88  modo-interativo                     value 1.
+           88  modo-lote                           value 2.
+           88  modo-oficial                        value 3.
+       77  fs-oficial                              pic x(02).
+       77  encontrou-oficial                       pic x(01).
+           88  oficial-encontrado                  value "S".
+           88  oficial-nao-encontrado              value "N".
+       77  data-concurso-oficial                   pic x(08).
+
+      *> tabela em memoria com as cartelas lidas do arquivo de lote
+       01  carteira-lote occurs 60 times indexed by ind-lote.
+           05  cl-jogador-id                       pic 9(06).
+           05  cl-qnt-numero                       pic 9(02).
+           05  cl-num occurs 10 times              pic 9(02).
+           05  cl-controle-ctrl                    pic 9(01).
+           05  cl-categoria                        pic x(06).
+           05  cl-valor-premio                     pic 9(08)v99.
+       77  qnt-cartelas-lote                       pic 9(04).
+
+      *> tabela de premiacao por faixa de acertos (quadra/quina/sena)
+       01  tabela-premios.
+           05  premio-quadra-nome                  pic x(06) value "QUADRA".
+           05  premio-quadra-valor                 pic 9(08)v99 value 1000,00.
+           05  premio-quina-nome                   pic x(06) value "QUINA".
+           05  premio-quina-valor                  pic 9(08)v99 value 50000,00.
+           05  premio-sena-nome                    pic x(06) value "SENA".
+           05  premio-sena-valor                   pic 9(08)v99 value 2000000,00.
+       77  categoria-premio                        pic x(06).
+       77  valor-premio                            pic 9(08)v99.
+
+      *> variaveis de controle do historico de sorteios (SORTEIOS.HIST)
+       77  fs-hist                                 pic x(02).
+       77  numero-concurso                         pic 9(06).
+       77  data-hora-completa                      pic x(21) value spaces.
+
+      *> variaveis de controle do limite/checkpoint do loop de sorteios
+       77  fs-checkpoint                           pic x(02).
+       77  max-tentativas                          pic 9(09).
+
+      *> variaveis de montagem do relatorio impresso (RELATORIO.LST)
+       77  fs-relatorio                            pic x(02).
+       77  linha-rel                                pic x(200).
+       77  aux-numeros                              pic x(40).
+       77  aux-sorteio                              pic x(30).
+       77  aux-temp                                 pic x(40).
+       77  ind-rel                                  pic 9(02).
+
+      *> tabela em memoria com os bilhetes cadastrados nesta sessao
+      *> interativa (permite varios bilhetes por sessao/jogador)
+       01  carteira-sessao occurs 10 times indexed by ind-sessao.
+           05  cs-jogador-id                       pic 9(06).
+           05  cs-slip-id                          pic 9(02).
+           05  cs-qnt-numero                       pic 9(02).
+           05  cs-num occurs 10 times              pic 9(02).
+           05  cs-controle-ctrl                    pic 9(01).
+           05  cs-categoria                        pic x(06).
+           05  cs-valor-premio                     pic 9(08)v99.
+       77  qnt-slips-sessao                        pic 9(02).
+
+       77  resposta-continua                       pic x(01).
+           88  continua-cadastro                   value "S" "s".
+           88  nao-continua-cadastro               value "N" "n".
+
+       77  flag-todas-premiadas                    pic x(01).
+           88  todas-premiadas                     value "S".
+           88  nem-todas-premiadas                 value "N".
 
       *> variaveis para comunicação entre programas
        linkage section.
@@ -79,6 +199,11 @@
            move 0 to num(8)
            move 0 to num(9)
            move 0 to num(10)
+           move 0 to modo-execucao
+           move 0 to qnt-slips-sessao
+           move 0 to qnt-cartelas-lote
+
+           perform abre-historico
            .
 
        inicializa-exit.
@@ -87,6 +212,609 @@
 
        processamento section.
 
+           perform escolhe-modo-execucao
+
+           evaluate true
+               when modo-lote
+                   perform processamento-lote
+               when modo-oficial
+                   perform processamento-oficial
+               when other
+                   perform processamento-interativo
+           end-evaluate
+           .
+
+       processamento-exit.
+           exit.
+
+
+       escolhe-modo-execucao section.
+
+           perform until modo-interativo or modo-lote or modo-oficial
+               display "Modo de execucao: (1) Interativo (2) Lote (3) Importar Resultado Oficial"
+               accept modo-execucao
+           end-perform
+           .
+       escolhe-modo-execucao-exit.
+           exit.
+
+
+       processamento-interativo section.
+
+      *> permite cadastrar varios bilhetes (apostas) do mesmo jogador ou
+      *> de jogadores diferentes numa mesma sessao, cada um com seu
+      *> proprio QNT-NUMERO/NUM, antes de sortear
+           perform abre-apostas-file
+           move 0 to qnt-slips-sessao
+
+           perform cadastra-uma-aposta-sessao
+           set continua-cadastro to true
+           perform until nao-continua-cadastro or qnt-slips-sessao >= 10
+               display "Deseja cadastrar outro bilhete nesta sessao? (S/N)"
+               accept resposta-continua
+               if continua-cadastro
+                   perform cadastra-uma-aposta-sessao
+               end-if
+           end-perform
+
+           display "Numero maximo de tentativas (0 = sem limite):"
+           accept max-tentativas
+
+           perform carrega-checkpoint
+
+      *> sorteia ate que todos os bilhetes tenham sido premiados (>= 4
+      *> acertos, faixa quadra), ou ate o limite de tentativas ser
+      *> atingido. um bilhete que ja atingiu a quadra/quina/sena para de
+      *> ser reavaliado, para nao perder um resultado ja premiado para
+      *> um sorteio pior em uma tentativa seguinte
+           set nem-todas-premiadas to true
+           perform until todas-premiadas
+                   or (max-tentativas > 0 and controle >= max-tentativas)
+               perform zera-sorteio
+               perform geradorrandom
+
+               perform varying ind-sessao from 1 by 1
+                       until ind-sessao > qnt-slips-sessao
+                   if cs-controle-ctrl(ind-sessao) < 4
+                       move cs-qnt-numero(ind-sessao) to qnt_numero
+                       perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+                           move cs-num(ind-sessao, ind1) to num(ind1)
+                       end-perform
+
+                       perform ganhador
+                       perform classifica-premio
+                       move controle-ctrl to cs-controle-ctrl(ind-sessao)
+                       move categoria-premio to cs-categoria(ind-sessao)
+                       move valor-premio to cs-valor-premio(ind-sessao)
+                   end-if
+               end-perform
+
+               perform verifica-todas-premiadas
+
+               if function mod(controle 100) = 0
+                   perform grava-checkpoint
+               end-if
+
+               display "Tentativa numero: " controle
+               accept numero-controle
+           end-perform
+
+           perform varying ind-sessao from 1 by 1 until ind-sessao > qnt-slips-sessao
+               perform atualiza-aposta
+               if cs-controle-ctrl(ind-sessao) >= 4
+                   display "Jogador " cs-jogador-id(ind-sessao)
+                       " bilhete " cs-slip-id(ind-sessao)
+                       ": Voce ganhou! Categoria: " cs-categoria(ind-sessao)
+                       " PREMIO: " cs-valor-premio(ind-sessao)
+               else
+                   display "Jogador " cs-jogador-id(ind-sessao)
+                       " bilhete " cs-slip-id(ind-sessao)
+                       ": nao premiado (" cs-controle-ctrl(ind-sessao) " acertos)"
+               end-if
+           end-perform
+
+           if todas-premiadas
+               perform reseta-checkpoint
+           else
+               display "Limite de " max-tentativas
+                   " tentativas atingido. Checkpoint gravado na tentativa "
+                   controle " para retomar depois."
+               perform grava-checkpoint
+           end-if
+           .
+       processamento-interativo-exit.
+           exit.
+
+
+       processamento-lote section.
+
+      *> le todas as cartelas do arquivo de lote, sorteia uma unica
+      *> vez e confere o resultado de cada cartela contra o mesmo sorteio
+           move 0 to qnt-cartelas-lote
+           open input lote-file
+
+           perform until fs-lote = "10" or qnt-cartelas-lote >= 60
+               read lote-file
+                   at end
+                       move "10" to fs-lote
+                   not at end
+      *> mesma faixa exigida na entrada interativa (cadastra-numeros-
+      *> aposta); uma cartela de lote corrompida com qnt-numero fora de
+      *> 6-10 nao pode ser usada como subscrito de LOTE-NUM/CL-NUM
+                       if lote-qnt-numero >= 6 and lote-qnt-numero <= 10
+                           add 1 to qnt-cartelas-lote
+                           move lote-jogador-id to cl-jogador-id(qnt-cartelas-lote)
+                           move lote-qnt-numero to cl-qnt-numero(qnt-cartelas-lote)
+                           perform varying ind1 from 1 by 1
+                                   until ind1 > lote-qnt-numero
+                               move lote-num(ind1) to cl-num(qnt-cartelas-lote, ind1)
+                           end-perform
+                       else
+                           display "Cartela ignorada (jogador " lote-jogador-id
+                               "): quantidade de numeros invalida: "
+                               lote-qnt-numero
+                       end-if
+               end-read
+           end-perform
+
+      *> a checagem de status sozinha da falso positivo quando o
+      *> arquivo tem exatamente 60 cartelas (o loop para pelo limite
+      *> antes do proximo read setar fs-lote = "10"); confirma com uma
+      *> leitura extra se ainda ha cartelas alem do limite
+           if qnt-cartelas-lote >= 60 and fs-lote not = "10"
+               read lote-file
+                   at end
+                       move "10" to fs-lote
+                   not at end
+                       display "Limite de 60 cartelas por lote atingido; "
+                           "cartelas restantes em APOSTAS.LOTE nao foram lidas."
+               end-read
+           end-if
+
+           close lote-file
+
+           perform zera-sorteio
+           perform geradorrandom
+
+           perform varying ind-lote from 1 by 1 until ind-lote > qnt-cartelas-lote
+               move cl-qnt-numero(ind-lote) to qnt_numero
+               perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+                   move cl-num(ind-lote, ind1) to num(ind1)
+               end-perform
+
+               perform ganhador
+               perform classifica-premio
+               move controle-ctrl to cl-controle-ctrl(ind-lote)
+               move categoria-premio to cl-categoria(ind-lote)
+               move valor-premio to cl-valor-premio(ind-lote)
+
+               if controle-ctrl >= 4
+                   display "Jogador " cl-jogador-id(ind-lote) ": aprovado - "
+                       categoria-premio " (" controle-ctrl " acertos) PREMIO: "
+                       valor-premio
+               else
+                   display "Jogador " cl-jogador-id(ind-lote) ": reprovado ("
+                       controle-ctrl " acertos)"
+               end-if
+           end-perform
+           .
+       processamento-lote-exit.
+           exit.
+
+
+       processamento-oficial section.
+
+      *> importa o resultado oficial (concurso, data e as 6 dezenas) em
+      *> vez de gerar um sorteio interno, e confere contra as apostas
+      *> ja cadastradas em APOSTAS.DAT
+           perform abre-apostas-file
+
+           set oficial-nao-encontrado to true
+           open input oficial-file
+           read oficial-file
+               at end
+                   display "Arquivo de resultado oficial vazio ou nao encontrado"
+               not at end
+                   set oficial-encontrado to true
+                   move oficial-concurso to numero-concurso
+                   move oficial-data to data-concurso-oficial
+                   perform varying ind2 from 1 by 1 until ind2 > 6
+                       move oficial-num(ind2) to sorteio(ind2)
+                   end-perform
+                   perform grava-historico
+           end-read
+           close oficial-file
+
+           if oficial-encontrado
+               perform le-todas-apostas
+
+               perform varying ind-sessao from 1 by 1 until ind-sessao > qnt-slips-sessao
+                   move cs-qnt-numero(ind-sessao) to qnt_numero
+                   perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+                       move cs-num(ind-sessao, ind1) to num(ind1)
+                   end-perform
+
+                   perform ganhador
+                   perform classifica-premio
+                   move controle-ctrl to cs-controle-ctrl(ind-sessao)
+                   move categoria-premio to cs-categoria(ind-sessao)
+                   move valor-premio to cs-valor-premio(ind-sessao)
+                   perform atualiza-aposta
+
+                   display "Jogador " cs-jogador-id(ind-sessao)
+                       " bilhete " cs-slip-id(ind-sessao)
+                       ": " categoria-premio " (" controle-ctrl
+                       " acertos) PREMIO: " valor-premio
+               end-perform
+           else
+               display "Nenhuma apuracao realizada: resultado oficial indisponivel."
+           end-if
+           .
+       processamento-oficial-exit.
+           exit.
+
+
+       le-todas-apostas section.
+
+      *> percorre sequencialmente todas as apostas gravadas em
+      *> APOSTAS.DAT e carrega cada uma na carteira desta sessao
+           move 0 to qnt-slips-sessao
+           move low-values to aposta-chave
+
+           start apostas-file key is not less than aposta-chave
+               invalid key
+                   display "Nenhuma aposta cadastrada em APOSTAS.DAT"
+                   move "10" to fs-apostas
+               not invalid key
+                   move "00" to fs-apostas
+           end-start
+
+           perform until fs-apostas = "10" or qnt-slips-sessao >= 10
+               read apostas-file next record
+                   at end
+                       move "10" to fs-apostas
+                   not at end
+                       add 1 to qnt-slips-sessao
+                       move aposta-jogador-id to cs-jogador-id(qnt-slips-sessao)
+                       move aposta-slip-id to cs-slip-id(qnt-slips-sessao)
+                       move aposta-qnt-numero to cs-qnt-numero(qnt-slips-sessao)
+                       perform varying ind1 from 1 by 1
+                               until ind1 > aposta-qnt-numero
+                           move aposta-num-salvo(ind1) to cs-num(qnt-slips-sessao, ind1)
+                       end-perform
+               end-read
+           end-perform
+
+      *> a checagem de status sozinha da falso positivo quando o
+      *> arquivo tem exatamente 10 apostas (o loop para pelo limite
+      *> antes do proximo read setar fs-apostas = "10"); confirma com
+      *> uma leitura extra se ainda ha apostas alem do limite
+           if qnt-slips-sessao >= 10 and fs-apostas not = "10"
+               read apostas-file next record
+                   at end
+                       move "10" to fs-apostas
+                   not at end
+                       display "Limite de 10 apostas por apuracao atingido; "
+                           "apostas restantes em APOSTAS.DAT nao foram carregadas."
+               end-read
+           end-if
+           .
+       le-todas-apostas-exit.
+           exit.
+
+
+       zera-sorteio section.
+
+           move 0 to sorteio(1)
+           move 0 to sorteio(2)
+           move 0 to sorteio(3)
+           move 0 to sorteio(4)
+           move 0 to sorteio(5)
+           move 0 to sorteio(6)
+           .
+       zera-sorteio-exit.
+           exit.
+
+
+       abre-historico section.
+
+      *> descobre o proximo numero de concurso a partir do maior
+      *> concurso ja gravado (nao da contagem de linhas: uma unica
+      *> aposta pode gerar varias linhas de historico, uma por
+      *> tentativa de sorteio), depois reabre o arquivo para gravar por
+      *> extensao
+           move 0 to numero-concurso
+           open input hist-file
+           if fs-hist = "35"
+               move "00" to fs-hist
+           else
+               perform until fs-hist = "10"
+                   read hist-file
+                       at end
+                           move "10" to fs-hist
+                       not at end
+                           if hist-concurso > numero-concurso
+                               move hist-concurso to numero-concurso
+                           end-if
+                   end-read
+               end-perform
+               close hist-file
+           end-if
+           add 1 to numero-concurso
+
+           open extend hist-file
+           if fs-hist = "35"
+               open output hist-file
+           end-if
+           .
+       abre-historico-exit.
+           exit.
+
+
+       grava-historico section.
+
+      *> para um resultado oficial importado, registra a data do proprio
+      *> sorteio (lida de OFICIAL.DAT) em vez da data/hora da importacao
+           if modo-oficial
+               move spaces to data-hora-completa
+               move data-concurso-oficial to data-hora-completa(1:8)
+           else
+               move function current-date to data-hora-completa
+           end-if
+
+           move numero-concurso to hist-concurso
+           move data-hora-completa(1:14) to hist-data-hora
+           perform varying ind2 from 1 by 1 until ind2 > 6
+               move sorteio(ind2) to hist-sorteio(ind2)
+           end-perform
+           move controle to hist-tentativa
+
+           write hist-rec
+           .
+       grava-historico-exit.
+           exit.
+
+
+       carrega-checkpoint section.
+
+      *> retoma a contagem de tentativas e o numero do concurso de um
+      *> checkpoint anterior, se houver, em vez de comecar do zero -
+      *> sem isso, ABRE-HISTORICO recalcularia um concurso novo e um
+      *> mesmo contest ficaria dividido em dois numeros de concurso
+           open input checkpoint-file
+           if fs-checkpoint = "35"
+               move "00" to fs-checkpoint
+           else
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move chk-controle to controle
+                       move chk-concurso to numero-concurso
+                       display "Checkpoint encontrado: retomando o concurso "
+                           numero-concurso " da tentativa " controle
+               end-read
+               close checkpoint-file
+           end-if
+           .
+       carrega-checkpoint-exit.
+           exit.
+
+
+       grava-checkpoint section.
+
+           move controle to chk-controle
+           move numero-concurso to chk-concurso
+
+           open output checkpoint-file
+           write checkpoint-rec
+           close checkpoint-file
+           .
+       grava-checkpoint-exit.
+           exit.
+
+
+       reseta-checkpoint section.
+
+      *> limpa o checkpoint quando a aposta e premiada, para que a
+      *> proxima aposta comece a contagem do zero
+           move 0 to chk-controle
+           move 0 to chk-concurso
+
+           open output checkpoint-file
+           write checkpoint-rec
+           close checkpoint-file
+           .
+       reseta-checkpoint-exit.
+           exit.
+
+
+       monta-numeros-aposta section.
+
+      *> monta em aux-numeros a lista dos numeros da aposta atual (num),
+      *> separados por espaco, para impressao no relatorio
+           move spaces to aux-numeros
+           perform varying ind-rel from 1 by 1 until ind-rel > qnt_numero
+               move aux-numeros to aux-temp
+               string aux-temp delimited by space
+                   num(ind-rel) delimited by size
+                   " " delimited by size
+                   into aux-numeros
+               end-string
+           end-perform
+           .
+       monta-numeros-aposta-exit.
+           exit.
+
+
+       monta-numeros-sorteio section.
+
+      *> monta em aux-sorteio a lista dos numeros sorteados (sorteio),
+      *> separados por espaco, para impressao no relatorio
+           move spaces to aux-sorteio
+           perform varying ind-rel from 1 by 1 until ind-rel > 6
+               move aux-sorteio to aux-temp
+               string aux-temp delimited by space
+                   sorteio(ind-rel) delimited by size
+                   " " delimited by size
+                   into aux-sorteio
+               end-string
+           end-perform
+           .
+       monta-numeros-sorteio-exit.
+           exit.
+
+
+       grava-relatorio section.
+
+      *> grava o relatorio de resultados (RELATORIO.LST) com concurso,
+      *> data, numeros da(s) aposta(s), sorteio vencedor e acertos.
+      *> abre por extensao para reter o historico de todas as execucoes
+      *> (mesmo padrao de fallback 35 -> output usado em abre-historico)
+           open extend relatorio-file
+           if fs-relatorio = "35"
+               open output relatorio-file
+           end-if
+
+           move spaces to linha-rel
+           string "RELATORIO DE SORTEIO - CONCURSO: " delimited by size
+               numero-concurso delimited by size
+               " DATA: " delimited by size
+               data-hora-completa(1:8) delimited by size
+               into linha-rel
+           end-string
+           write rel-rec from linha-rel
+
+           perform monta-numeros-sorteio
+
+           if modo-lote
+               perform grava-relatorio-linha-lote
+           else
+               perform grava-relatorio-linha-sessao
+           end-if
+
+           close relatorio-file
+           .
+       grava-relatorio-exit.
+           exit.
+
+
+       grava-relatorio-linha-sessao section.
+
+           perform varying ind-sessao from 1 by 1 until ind-sessao > qnt-slips-sessao
+               move cs-qnt-numero(ind-sessao) to qnt_numero
+               perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+                   move cs-num(ind-sessao, ind1) to num(ind1)
+               end-perform
+
+               perform monta-numeros-aposta
+               move spaces to linha-rel
+               string "JOGADOR: " delimited by size
+                   cs-jogador-id(ind-sessao) delimited by size
+                   " BILHETE: " delimited by size
+                   cs-slip-id(ind-sessao) delimited by size
+                   " NUMEROS APOSTA: " delimited by size
+                   aux-numeros delimited by size
+                   " SORTEIO: " delimited by size
+                   aux-sorteio delimited by size
+                   " ACERTOS: " delimited by size
+                   cs-controle-ctrl(ind-sessao) delimited by size
+                   " CATEGORIA: " delimited by size
+                   cs-categoria(ind-sessao) delimited by size
+                   " PREMIO: " delimited by size
+                   cs-valor-premio(ind-sessao) delimited by size
+                   into linha-rel
+               end-string
+               write rel-rec from linha-rel
+           end-perform
+           .
+       grava-relatorio-linha-sessao-exit.
+           exit.
+
+
+       grava-relatorio-linha-lote section.
+
+           perform varying ind-lote from 1 by 1 until ind-lote > qnt-cartelas-lote
+               move cl-qnt-numero(ind-lote) to qnt_numero
+               perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+                   move cl-num(ind-lote, ind1) to num(ind1)
+               end-perform
+               move cl-controle-ctrl(ind-lote) to controle-ctrl
+               move cl-categoria(ind-lote) to categoria-premio
+               move cl-valor-premio(ind-lote) to valor-premio
+
+               perform monta-numeros-aposta
+               move spaces to linha-rel
+               string "JOGADOR: " delimited by size
+                   cl-jogador-id(ind-lote) delimited by size
+                   " NUMEROS APOSTA: " delimited by size
+                   aux-numeros delimited by size
+                   " SORTEIO: " delimited by size
+                   aux-sorteio delimited by size
+                   " ACERTOS: " delimited by size
+                   controle-ctrl delimited by size
+                   " CATEGORIA: " delimited by size
+                   categoria-premio delimited by size
+                   " PREMIO: " delimited by size
+                   valor-premio delimited by size
+                   into linha-rel
+               end-string
+               write rel-rec from linha-rel
+           end-perform
+           .
+       grava-relatorio-linha-lote-exit.
+           exit.
+
+
+       abre-apostas-file section.
+
+      *> abre em i-o; se o arquivo ainda nao existe (status 35), cria
+      *> um arquivo vazio antes e reabre em i-o
+           open i-o apostas-file
+           if fs-apostas = "35"
+               open output apostas-file
+               close apostas-file
+               open i-o apostas-file
+           end-if
+           .
+       abre-apostas-file-exit.
+           exit.
+
+
+       identifica-jogador section.
+
+           display "Informe o codigo do jogador:"
+           accept jogador-id-atual
+           display "Informe o numero da aposta (bilhete) deste jogador:"
+           accept slip-id-atual
+
+           move jogador-id-atual to aposta-jogador-id
+           move slip-id-atual to aposta-slip-id
+
+           read apostas-file key is aposta-chave
+               invalid key
+                   set aposta-nao-cadastrada to true
+               not invalid key
+                   set aposta-ja-cadastrada to true
+           end-read
+           .
+       identifica-jogador-exit.
+           exit.
+
+
+       recarrega-aposta section.
+
+           move aposta-qnt-numero to qnt_numero
+           perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+               move aposta-num-salvo(ind1) to num(ind1)
+           end-perform
+           .
+       recarrega-aposta-exit.
+           exit.
+
+
+       cadastra-numeros-aposta section.
+
            *> vai performar até que os números escolhidos estejam entre 6 e 10
            perform until qnt_numero >= 6 and qnt_numero <= 10
                display "Quantos numeros vc quer apostar? (6 - 10)"
@@ -102,45 +830,148 @@
                move numero-controle to num(ind1)
                display erase
            end-perform
+           .
+       cadastra-numeros-aposta-exit.
+           exit.
 
-           perform until controle-ctrl = 6
-               move 0 to sorteio(1)
-               move 0 to sorteio(2)
-               move 0 to sorteio(3)
-               move 0 to sorteio(4)
-               move 0 to sorteio(5)
-               move 0 to sorteio(6)
 
-               perform geradorrandom
-               perform ganhador
+       grava-aposta section.
 
-               display "Tentativa numero: " controle
-               accept numero-controle
+           move jogador-id-atual to aposta-jogador-id
+           move slip-id-atual to aposta-slip-id
+           move qnt_numero to aposta-qnt-numero
+           perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+               move num(ind1) to aposta-num-salvo(ind1)
            end-perform
+           move 0 to aposta-numero-controle
+           move 0 to aposta-sorteio-controle
+           move 0 to aposta-controle-ctrl
+           move spaces to aposta-categoria
+           move 0 to aposta-valor-premio
+           set aposta-pendente to true
+
+           write aposta-rec
+               invalid key
+                   display "Erro ao gravar aposta: " fs-apostas
+           end-write
+           .
+       grava-aposta-exit.
+           exit.
+
+
+       atualiza-aposta section.
+
+      *> grava o resultado final do bilhete (acertos/categoria/premio)
+      *> de volta em APOSTAS.DAT, usando a chave do bilhete indicado
+      *> pelo indice ind-sessao da carteira desta sessao
+           move cs-jogador-id(ind-sessao) to aposta-jogador-id
+           move cs-slip-id(ind-sessao) to aposta-slip-id
+
+           read apostas-file key is aposta-chave
+               invalid key
+                   display "Erro ao localizar aposta para atualizar: " fs-apostas
+               not invalid key
+                   move cs-controle-ctrl(ind-sessao) to aposta-controle-ctrl
+                   move cs-categoria(ind-sessao) to aposta-categoria
+                   move cs-valor-premio(ind-sessao) to aposta-valor-premio
+                   set aposta-finalizada to true
+                   rewrite aposta-rec
+                       invalid key
+                           display "Erro ao atualizar aposta: " fs-apostas
+                   end-rewrite
+           end-read
+           .
+       atualiza-aposta-exit.
+           exit.
+
+
+       cadastra-uma-aposta-sessao section.
+
+      *> carrega (ou cadastra) um bilhete e o adiciona a carteira desta
+      *> sessao, permitindo varios bilhetes por jogador ou por sessao
+           perform identifica-jogador
 
-           if controle-ctrl = 6 then
-               display "Voce ganhou!"
+           if aposta-ja-cadastrada
+               display "Aposta ja cadastrada encontrada, recarregando numeros salvos..."
+               perform recarrega-aposta
+           else
+               move 0 to qnt_numero
+               perform cadastra-numeros-aposta
+               perform grava-aposta
            end-if
+
+           add 1 to qnt-slips-sessao
+           move jogador-id-atual to cs-jogador-id(qnt-slips-sessao)
+           move slip-id-atual to cs-slip-id(qnt-slips-sessao)
+           move qnt_numero to cs-qnt-numero(qnt-slips-sessao)
+           perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+               move num(ind1) to cs-num(qnt-slips-sessao, ind1)
+           end-perform
+
+      *> zera o resultado ate que o loop de sorteios classifique este
+      *> bilhete, para nunca exibir/gravar acertos de uma execucao
+      *> anterior caso um checkpoint retomado ja esteja no limite
+           move 0 to cs-controle-ctrl(qnt-slips-sessao)
+           move "NENHUM " to cs-categoria(qnt-slips-sessao)
+           move 0 to cs-valor-premio(qnt-slips-sessao)
            .
+       cadastra-uma-aposta-sessao-exit.
+           exit.
 
-       processamento-exit.
+
+       verifica-todas-premiadas section.
+
+      *> "premiado" aqui significa ter atingido pelo menos a faixa
+      *> quadra (4 acertos) - ver comentario no loop de sorteios em
+      *> processamento-interativo
+           set todas-premiadas to true
+           perform varying ind-sessao from 1 by 1 until ind-sessao > qnt-slips-sessao
+               if cs-controle-ctrl(ind-sessao) < 4
+                   set nem-todas-premiadas to true
+               end-if
+           end-perform
+           .
+       verifica-todas-premiadas-exit.
            exit.
 
 
        foraintervalo section.
 
                *> estrutura de decisão para que a pessoa não adicione um número fora do intervalo de 1 a 60
-               if numero-controle > 60 or numero-controle < 1 then
-                   display "Numero fora do intervalo"
-                   display "Informe outro numero:"
+               *> nem repita um numero ja informado na mesma aposta
+               perform verifica-numero-repetido
+               perform until (numero-controle >= 1 and numero-controle <= 60)
+                       and numero-nao-repetido
+                   if numero-controle > 60 or numero-controle < 1 then
+                       display "Numero fora do intervalo"
+                       display "Informe outro numero:"
+                   else
+                       display "Numero ja informado nesta aposta"
+                       display "Informe outro numero:"
+                   end-if
                    accept numero-controle
-               end-if
+                   perform verifica-numero-repetido
+               end-perform
            .
 
        foraintervalo-exit.
        exit.
 
 
+       verifica-numero-repetido section.
+
+      *> confere se numero-controle ja foi usado em num(1) ate num(ind1 - 1)
+           set numero-nao-repetido to true
+           perform varying ind-dup from 1 by 1 until ind-dup >= ind1
+               if num(ind-dup) = numero-controle
+                   set numero-repetido to true
+               end-if
+           end-perform
+           .
+       verifica-numero-repetido-exit.
+           exit.
+
+
        geradorrandom section.
 
            perform varying ind2 from 1 by 1 until ind2 > 6
@@ -151,7 +982,8 @@
                move sorteio-controle to sorteio(ind2)
            end-perform
 
-           add 1 to controle.
+           add 1 to controle
+           perform grava-historico
            .
        geradorrandom-exit.
            exit.
@@ -189,7 +1021,35 @@
            exit.
 
 
+       classifica-premio section.
+
+      *> classifica o numero de acertos (controle-ctrl) numa faixa de
+      *> premiacao, em vez do antigo tudo-ou-nada (so sena ganhava)
+           evaluate true
+               when controle-ctrl = 6
+                   move premio-sena-nome to categoria-premio
+                   move premio-sena-valor to valor-premio
+               when controle-ctrl = 5
+                   move premio-quina-nome to categoria-premio
+                   move premio-quina-valor to valor-premio
+               when controle-ctrl = 4
+                   move premio-quadra-nome to categoria-premio
+                   move premio-quadra-valor to valor-premio
+               when other
+                   move "NENHUM " to categoria-premio
+                   move 0 to valor-premio
+           end-evaluate
+           .
+       classifica-premio-exit.
+           exit.
+
+
        finaliza section.
+           perform grava-relatorio
+           if not modo-lote
+               close apostas-file
+           end-if
+           close hist-file
            stop run
            .
        finaliza-exit.
