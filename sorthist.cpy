@@ -0,0 +1,8 @@
+      *> copybook: layout de um registro do historico de sorteios
+      *> (SORTEIOS.HIST) - um registro por sorteio gerado, sequencial,
+      *> gravado por extensao (append) a cada execucao
+       01  hist-rec.
+           05  hist-concurso                   pic 9(06).
+           05  hist-data-hora                  pic x(14).
+           05  hist-sorteio occurs 6 times     pic 9(02).
+           05  hist-tentativa                  pic 9(09).
