@@ -0,0 +1,18 @@
+      *> copybook: layout do registro de aposta gravado em APOSTAS.DAT
+      *> chave: jogador + numero do bilhete (slip), permite varios
+      *> bilhetes por jogador (ver requisito de multiplos bilhetes)
+       01  aposta-rec.
+           05  aposta-chave.
+               10  aposta-jogador-id           pic 9(06).
+               10  aposta-slip-id              pic 9(02).
+           05  aposta-qnt-numero               pic 9(02).
+           05  aposta-num-salvo occurs 10 times
+                                                pic 9(02).
+           05  aposta-numero-controle          pic 9(02).
+           05  aposta-sorteio-controle         pic 9(02).
+           05  aposta-controle-ctrl            pic 9(01).
+           05  aposta-categoria                pic x(06).
+           05  aposta-valor-premio             pic 9(08)v99.
+           05  aposta-status                   pic x(01).
+               88  aposta-pendente             value "P".
+               88  aposta-finalizada           value "F".
