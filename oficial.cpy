@@ -0,0 +1,7 @@
+      *> copybook: layout do resultado oficial importado (OFICIAL.DAT)
+      *> concurso, data e as 6 dezenas sorteadas pela Caixa Economica
+      *> Federal, usado no lugar do sorteio gerado internamente
+       01  oficial-rec.
+           05  oficial-concurso                pic 9(06).
+           05  oficial-data                    pic x(08).
+           05  oficial-num occurs 6 times      pic 9(02).
